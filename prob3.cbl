@@ -11,6 +11,27 @@
 
             SELECT PAYROLL-OUTPUT-FILE ASSIGN TO 'payroll.doc'
             ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT PAYROLL-EXCEPTION-FILE ASSIGN TO 'payroll.err'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT ACH-OUTPUT-FILE ASSIGN TO 'payroll.ach'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT SORT-WORK-FILE ASSIGN TO 'sortwrk.tmp'.
+
+            SELECT SORTED-DETAIL-FILE ASSIGN TO 'sorted.dat'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT EMPLOYEE-MASTER-FILE ASSIGN TO 'employee.master'
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS MASTER-SSN
+            FILE STATUS IS EMPLOYEE-MASTER-STATUS-WS.
+
+            SELECT CHECKPOINT-FILE ASSIGN TO 'payroll.chk'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS CHECKPOINT-STATUS-WS.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -19,17 +40,227 @@
 
        FD  PAYROLL-OUTPUT-FILE RECORDING MODE IS F.
        01  PRINT-A-SINGLE-LINE      PIC X(132).
+
+       FD  PAYROLL-EXCEPTION-FILE RECORDING MODE IS F.
+       01  PRINT-AN-EXCEPTION-LINE PIC X(132).
+
+       FD  ACH-OUTPUT-FILE RECORDING MODE IS F.
+       01  PRINT-AN-ACH-LINE        PIC X(80).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05 SORT-SSN-IN            PIC X(9).
+           05 SORT-RATE-IN           PIC 9(2)V99.
+           05 SORT-HOURS-IN          PIC 99.
+           05 SORT-NAME-IN           PIC X(20).
+           05 SORT-DEPT-IN           PIC X(4).
+           05 SORT-PAY-TYPE-IN       PIC X(1).
+           05 SORT-PERIOD-SALARY-IN  PIC 9(5)V99.
+           05 SORT-ROUTING-IN        PIC 9(9).
+           05 SORT-ACCOUNT-IN        PIC X(17).
+
+       FD  SORTED-DETAIL-FILE RECORDING MODE IS F.
+       01  SORTED-DETAIL-RECORD.
+           05 SORTED-SSN-IN          PIC X(9).
+           05 SORTED-RATE-IN         PIC 9(2)V99.
+           05 SORTED-HOURS-IN        PIC 99.
+           05 SORTED-NAME-IN         PIC X(20).
+           05 SORTED-DEPT-IN         PIC X(4).
+           05 SORTED-PAY-TYPE-IN     PIC X(1).
+           05 SORTED-PERIOD-SALARY-IN PIC 9(5)V99.
+           05 SORTED-ROUTING-IN      PIC 9(9).
+           05 SORTED-ACCOUNT-IN      PIC X(17).
+
+       FD  EMPLOYEE-MASTER-FILE.
+       01  EMPLOYEE-MASTER-RECORD.
+           05 MASTER-SSN            PIC X(9).
+           05 YTD-GROSS-M           PIC 9(7)V99.
+           05 YTD-HOURS-M           PIC 9(5).
+
+       FD  CHECKPOINT-FILE RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05 CHECKPOINT-COUNT      PIC 9(5).
+           05 CHECKPOINT-SSN        PIC X(9).
+           05 CHECKPOINT-TOTAL-HOURS PIC 9(7).
+           05 CHECKPOINT-TOTAL-GROSS PIC 9(9)V99.
+           05 CHECKPOINT-TOTAL-NET   PIC 9(9)V99.
+           05 CHECKPOINT-PREV-DEPT   PIC X(4).
+           05 CHECKPOINT-DEPT-HOURS  PIC 9(7).
+           05 CHECKPOINT-DEPT-GROSS  PIC 9(9)V99.
+           05 CHECKPOINT-FIRST-DETAIL-SW PIC X(3).
+           05 CHECKPOINT-PAGE-COUNT  PIC 999.
+           05 CHECKPOINT-LINE-COUNT  PIC 99.
+           05 FILLER                PIC X(7).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01 WORKING-VARIABLES.
            05 EOF-PAYROLL-WS        PIC X(3)        VALUE 'NO '.
-           05 PAYCHECK-WS           PIC 9(5)V99.
+           05 GROSS-WS              PIC 9(5)V99.
+           05 REGULAR-HOURS-WS      PIC 99.
+           05 OVERTIME-HOURS-WS     PIC 99.
+
+       01 OVERTIME-CONSTANTS.
+           05 STRAIGHT-TIME-LIMIT   PIC 99          VALUE 40.
+           05 OVERTIME-FACTOR       PIC 9V99        VALUE 1.5.
+
+       01 EXCEPTION-VALIDATION-WS.
+           05 VALID-RECORD-SW       PIC X(3)        VALUE 'YES'.
+               88 RECORD-IS-VALID              VALUE 'YES'.
+               88 RECORD-IS-INVALID            VALUE 'NO '.
+           05 EXCEPTION-REASON-WS   PIC X(30).
+
+       01 REPORT-CONTROL-WS.
+           05 LINE-COUNT-WS         PIC 99          VALUE ZERO.
+           05 LINES-PER-PAGE-WS     PIC 99          VALUE 50.
+           05 PAGE-COUNT-WS         PIC 999         VALUE ZERO.
+           05 RUN-DATE-WS.
+               10 RUN-YEAR-WS       PIC 9(4).
+               10 RUN-MONTH-WS      PIC 99.
+               10 RUN-DAY-WS        PIC 99.
+
+       01 GRAND-TOTAL-WS.
+           05 TOTAL-HOURS-WS        PIC 9(7)        VALUE ZERO.
+           05 TOTAL-GROSS-WS        PIC 9(9)V99     VALUE ZERO.
+           05 TOTAL-NET-WS          PIC 9(9)V99     VALUE ZERO.
+
+      *    WITHHOLDING BRACKETS - REVIEW/ADJUST EACH YEAR.
+       01 WITHHOLDING-RATE-TABLE-DATA.
+           05 FILLER                PIC X(13)  VALUE '0030000100030'.
+           05 FILLER                PIC X(13)  VALUE '0070000150040'.
+           05 FILLER                PIC X(13)  VALUE '9999999220050'.
+
+       01 WITHHOLDING-RATE-TABLE REDEFINES
+                                  WITHHOLDING-RATE-TABLE-DATA.
+           05 WITHHOLDING-BRACKET OCCURS 3 TIMES.
+               10 BRACKET-UPPER-LIMIT   PIC 9(5)V99.
+               10 BRACKET-FED-RATE      PIC V999.
+               10 BRACKET-STATE-RATE    PIC V999.
+
+       01 WITHHOLDING-CONSTANTS.
+           05 FICA-RATE-WS          PIC V999        VALUE .062.
+           05 MEDICARE-RATE-WS      PIC V9999       VALUE .0145.
+
+       01 WITHHOLDING-CALC-WS.
+           05 BRACKET-SUB-WS        PIC 9           VALUE 1.
+           05 FEDERAL-TAX-WS        PIC 9(5)V99.
+           05 STATE-TAX-WS          PIC 9(5)V99.
+           05 FICA-TAX-WS           PIC 9(5)V99.
+           05 MEDICARE-TAX-WS       PIC 9(5)V99.
+           05 TOTAL-WITHHOLDING-WS  PIC 9(5)V99.
+           05 NET-PAY-WS            PIC 9(5)V99.
+
+       01 DEPARTMENT-CONTROL-WS.
+           05 PREV-DEPT-WS          PIC X(4)        VALUE SPACES.
+           05 FIRST-DETAIL-SW       PIC X(3)        VALUE 'YES'.
+               88 FIRST-DETAIL-RECORD              VALUE 'YES'.
+               88 NOT-FIRST-DETAIL-RECORD          VALUE 'NO '.
+           05 DEPT-TOTAL-HOURS-WS   PIC 9(7)        VALUE ZERO.
+           05 DEPT-TOTAL-GROSS-WS   PIC 9(9)V99     VALUE ZERO.
+
+       01 CONTROL-CHECK-WS.
+           05 ACTUAL-EMP-COUNT-WS   PIC 9(5)        VALUE ZERO.
+           05 ACTUAL-TOTAL-HOURS-WS PIC 9(7)        VALUE ZERO.
+           05 CONTROL-MISMATCH-SW   PIC X(3)        VALUE 'NO '.
+               88 CONTROL-TOTALS-MATCH             VALUE 'NO '.
+               88 CONTROL-TOTALS-MISMATCH          VALUE 'YES'.
+
+       01 EMPLOYEE-MASTER-STATUS-WS PIC X(2)        VALUE '00'.
+
+       01 MASTER-FOUND-SW           PIC X(3)        VALUE 'NO '.
+           88 MASTER-RECORD-FOUND              VALUE 'YES'.
+           88 MASTER-RECORD-NOT-FOUND          VALUE 'NO '.
+
+       01 CHECKPOINT-CONTROL-WS.
+           05 CHECKPOINT-STATUS-WS     PIC X(2).
+           05 RESTART-MODE-SW          PIC X(3)     VALUE 'NO '.
+               88 RESTART-RUN                    VALUE 'YES'.
+               88 NOT-RESTART-RUN                VALUE 'NO '.
+           05 RESTART-SKIP-COUNT-WS    PIC 9(5)     VALUE ZERO.
+           05 RESTART-SUB-WS           PIC 9(5)     VALUE ZERO.
+
+       01 HEADER-LINE-1.
+           05 FILLER                PIC X(3)        VALUE SPACE.
+           05 FILLER                PIC X(30)  VALUE 'ACME CORPORATION'.
+           05 FILLER                PIC X(70)       VALUE SPACES.
+           05 FILLER                PIC X(5)        VALUE 'PAGE '.
+           05 PAGE-NO-OUT           PIC ZZ9.
+
+       01 HEADER-LINE-2.
+           05 FILLER                PIC X(3)        VALUE SPACE.
+           05 FILLER                PIC X(30)
+                                 VALUE 'WEEKLY PAYROLL REGISTER'.
+           05 FILLER                PIC X(37)       VALUE SPACES.
+           05 FILLER                PIC X(9)  VALUE 'RUN DATE '.
+           05 RUN-DATE-OUT.
+               10 RUN-MONTH-OUT     PIC 99.
+               10 FILLER            PIC X           VALUE '/'.
+               10 RUN-DAY-OUT       PIC 99.
+               10 FILLER            PIC X           VALUE '/'.
+               10 RUN-YEAR-OUT      PIC 9999.
+
+       01 HEADER-LINE-3.
+           05 FILLER                PIC X(3)        VALUE SPACE.
+           05 FILLER                PIC X(9)        VALUE 'SSN'.
+           05 FILLER                PIC X(3)        VALUE SPACE.
+           05 FILLER                PIC X(11)       VALUE 'RATE'.
+           05 FILLER                PIC X(3)        VALUE SPACE.
+           05 FILLER                PIC X(2)        VALUE 'HR'.
+           05 FILLER                PIC X(3)        VALUE SPACE.
+           05 FILLER                PIC X(11)       VALUE 'GROSS'.
+           05 FILLER                PIC X(3)        VALUE SPACE.
+           05 FILLER                PIC X(11)       VALUE 'NET'.
+           05 FILLER                PIC X(3)        VALUE SPACE.
+           05 FILLER                PIC X(14)       VALUE 'YTD GROSS'.
+           05 FILLER                PIC X(3)        VALUE SPACE.
+           05 FILLER                PIC X(20)  VALUE 'EMPLOYEE NAME'.
+           05 FILLER                PIC X(3)        VALUE SPACE.
+           05 FILLER                PIC X(4)        VALUE 'DEPT'.
+
+       01 GRAND-TOTAL-LINE.
+           05 FILLER                PIC X(3)        VALUE SPACE.
+           05 FILLER                PIC X(15) VALUE 'GRAND TOTALS: '.
+           05 FILLER                PIC X(6)        VALUE 'HOURS '.
+           05 TOTAL-HOURS-OUT       PIC Z,ZZZ,ZZ9.
+           05 FILLER                PIC X(5)        VALUE SPACES.
+           05 FILLER                PIC X(6)        VALUE 'GROSS '.
+           05 TOTAL-GROSS-OUT       PIC $$$,$$$,$$9.99.
+           05 FILLER                PIC X(3)        VALUE SPACES.
+           05 FILLER                PIC X(4)        VALUE 'NET '.
+           05 TOTAL-NET-OUT         PIC $$$,$$$,$$9.99.
+
+       01 DEPT-SUBTOTAL-LINE.
+           05 FILLER                PIC X(3)        VALUE SPACE.
+           05 FILLER                PIC X(11) VALUE 'DEPT TOTAL'.
+           05 DEPT-SUBTOTAL-DEPT-OUT PIC X(4).
+           05 FILLER                PIC X(3)        VALUE SPACE.
+           05 FILLER                PIC X(6)        VALUE 'HOURS '.
+           05 DEPT-TOTAL-HOURS-OUT  PIC Z,ZZZ,ZZ9.
+           05 FILLER                PIC X(3)        VALUE SPACES.
+           05 FILLER                PIC X(6)        VALUE 'GROSS '.
+           05 DEPT-TOTAL-GROSS-OUT  PIC $$$,$$$,$$9.99.
+
+       01 CONTROL-BREAK-LINE.
+           05 FILLER                PIC X(3)        VALUE SPACE.
+           05 FILLER                PIC X(64)
+              VALUE '*** CONTROL TOTALS OUT OF BALANCE ***'.
+
+       01 PAYROLL-CONTROL-RECORD.
+           05 CONTROL-EMP-COUNT     PIC 9(5).
+           05 CONTROL-TOTAL-HOURS   PIC 9(7).
+           05 FILLER                PIC X(68).
 
        01 PAYROLL-INPUT-RECORD.
            05 SSN-IN                PIC X(9).
            05 RATE-IN               PIC 9(2)V99.
            05 HOURS-IN              PIC 99.
            05 NAME-IN               PIC X(20).
+           05 DEPT-IN               PIC X(4).
+           05 PAY-TYPE-IN           PIC X(1).
+               88 HOURLY-EMPLOYEE               VALUE 'H'.
+               88 SALARIED-EMPLOYEE             VALUE 'S'.
+           05 PERIOD-SALARY-IN      PIC 9(5)V99.
+           05 ROUTING-IN            PIC 9(9).
+           05 ACCOUNT-IN            PIC X(17).
 
        01 PAYROLL-OUTPUT-RECORD.
            05 FILLER                PIC X(3)        VALUE SPACE.
@@ -39,9 +270,30 @@
            05 FILLER                PIC X(3)        VALUE SPACE.
            05 HOURS-OUT             PIC 99.
            05 FILLER                PIC X(3)        VALUE SPACE.
-           05 PAYCHECK-OUT          PIC $$$$,$$9.99.
+           05 GROSS-OUT             PIC $$$$,$$9.99.
+           05 FILLER                PIC X(3)        VALUE SPACE.
+           05 NET-OUT               PIC $$$$,$$9.99.
+           05 FILLER                PIC X(3)        VALUE SPACE.
+           05 YTD-OUT               PIC $$$,$$$,$$9.99.
            05 FILLER                PIC X(3)        VALUE SPACE.
            05 NAME-OUT              PIC X(20).
+           05 FILLER                PIC X(3)        VALUE SPACE.
+           05 DEPT-OUT              PIC X(4).
+
+       01 PAYROLL-EXCEPTION-RECORD.
+           05 FILLER                PIC X(3)        VALUE SPACE.
+           05 SSN-ERR               PIC X(9).
+           05 FILLER                PIC X(3)        VALUE SPACE.
+           05 NAME-ERR              PIC X(20).
+           05 FILLER                PIC X(3)        VALUE SPACE.
+           05 REASON-ERR            PIC X(30).
+
+       01 ACH-DETAIL-RECORD.
+           05 ACH-ROUTING-OUT       PIC 9(9).
+           05 ACH-ACCOUNT-OUT       PIC X(17).
+           05 ACH-SSN-OUT           PIC X(9).
+           05 ACH-NET-AMOUNT-OUT    PIC 9(7)V99.
+           05 FILLER                PIC X(36)       VALUE SPACES.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
 
@@ -52,27 +304,399 @@
            STOP RUN.
 
        200-OPEN.
-           OPEN INPUT PAYROLL-INPUT-FILE OUTPUT PAYROLL-OUTPUT-FILE
-           PERFORM 250-READ-ONE-RECORD.
+           PERFORM 205-CHECK-FOR-RESTART
+
+           OPEN INPUT PAYROLL-INPUT-FILE
+           IF RESTART-RUN
+               OPEN EXTEND PAYROLL-OUTPUT-FILE
+                           PAYROLL-EXCEPTION-FILE
+                           ACH-OUTPUT-FILE
+           ELSE
+               OPEN OUTPUT PAYROLL-OUTPUT-FILE
+                           PAYROLL-EXCEPTION-FILE
+                           ACH-OUTPUT-FILE
+           END-IF
+           ACCEPT RUN-DATE-WS FROM DATE YYYYMMDD
+
+           READ PAYROLL-INPUT-FILE INTO PAYROLL-CONTROL-RECORD
+               AT END CONTINUE
+           END-READ
+
+           PERFORM 210-SORT-DETAIL-RECORDS
+           MOVE 'NO ' TO EOF-PAYROLL-WS
+
+           CLOSE PAYROLL-INPUT-FILE
+           OPEN INPUT SORTED-DETAIL-FILE
+
+           OPEN I-O EMPLOYEE-MASTER-FILE
+           EVALUATE EMPLOYEE-MASTER-STATUS-WS
+               WHEN '00'
+                   CONTINUE
+               WHEN '35'
+                   OPEN OUTPUT EMPLOYEE-MASTER-FILE
+                   CLOSE EMPLOYEE-MASTER-FILE
+                   OPEN I-O EMPLOYEE-MASTER-FILE
+               WHEN OTHER
+                   DISPLAY 'PROB3 - EMPLOYEE MASTER FILE OPEN FAILED '
+                       'STATUS ' EMPLOYEE-MASTER-STATUS-WS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE
+
+           IF RESTART-RUN
+               PERFORM 225-SKIP-PROCESSED-RECORDS
+           END-IF
+
+           IF EOF-PAYROLL-WS NOT = 'YES'
+               PERFORM 250-READ-ONE-RECORD
+           END-IF.
+
+       205-CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           EVALUATE CHECKPOINT-STATUS-WS
+               WHEN '00'
+                   READ CHECKPOINT-FILE
+                       AT END CONTINUE
+                   END-READ
+                   IF CHECKPOINT-COUNT > ZERO
+                       MOVE 'YES'        TO RESTART-MODE-SW
+                       MOVE CHECKPOINT-COUNT TO RESTART-SKIP-COUNT-WS
+                       MOVE CHECKPOINT-TOTAL-HOURS TO TOTAL-HOURS-WS
+                       MOVE CHECKPOINT-TOTAL-GROSS TO TOTAL-GROSS-WS
+                       MOVE CHECKPOINT-TOTAL-NET TO TOTAL-NET-WS
+                       MOVE CHECKPOINT-PREV-DEPT TO PREV-DEPT-WS
+                       MOVE CHECKPOINT-DEPT-HOURS
+                                       TO DEPT-TOTAL-HOURS-WS
+                       MOVE CHECKPOINT-DEPT-GROSS
+                                       TO DEPT-TOTAL-GROSS-WS
+                       MOVE CHECKPOINT-FIRST-DETAIL-SW
+                                       TO FIRST-DETAIL-SW
+                       MOVE CHECKPOINT-PAGE-COUNT TO PAGE-COUNT-WS
+                       MOVE CHECKPOINT-LINE-COUNT TO LINE-COUNT-WS
+                       DISPLAY 'PROB3 - RESTARTING AFTER RECORD '
+                           CHECKPOINT-COUNT ' SSN ' CHECKPOINT-SSN
+                   END-IF
+                   CLOSE CHECKPOINT-FILE
+               WHEN '35'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'PROB3 - CHECKPOINT FILE OPEN FAILED '
+                       'STATUS ' CHECKPOINT-STATUS-WS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+
+       225-SKIP-PROCESSED-RECORDS.
+           MOVE ZERO TO RESTART-SUB-WS
+           PERFORM 226-SKIP-ONE-RECORD
+               UNTIL RESTART-SUB-WS >= RESTART-SKIP-COUNT-WS
+                   OR EOF-PAYROLL-WS = 'YES'.
+
+       226-SKIP-ONE-RECORD.
+           READ SORTED-DETAIL-FILE INTO PAYROLL-INPUT-RECORD
+               AT END MOVE 'YES' TO EOF-PAYROLL-WS
+           END-READ
+
+           IF EOF-PAYROLL-WS NOT = 'YES'
+               ADD 1 TO RESTART-SUB-WS
+               ADD 1 TO ACTUAL-EMP-COUNT-WS
+               IF HOURS-IN IS NUMERIC
+                   ADD HOURS-IN TO ACTUAL-TOTAL-HOURS-WS
+               END-IF
+           END-IF.
+
+       210-SORT-DETAIL-RECORDS.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-DEPT-IN
+               INPUT PROCEDURE 215-RELEASE-DETAIL-RECORDS
+               GIVING SORTED-DETAIL-FILE.
+
+       215-RELEASE-DETAIL-RECORDS.
+           PERFORM 216-RELEASE-ONE-RECORD UNTIL EOF-PAYROLL-WS = 'YES'.
+
+       216-RELEASE-ONE-RECORD.
+           READ PAYROLL-INPUT-FILE INTO PAYROLL-INPUT-RECORD
+               AT END MOVE 'YES' TO EOF-PAYROLL-WS
+           END-READ
+
+           IF EOF-PAYROLL-WS NOT = 'YES'
+               MOVE SSN-IN           TO SORT-SSN-IN
+               MOVE RATE-IN          TO SORT-RATE-IN
+               MOVE HOURS-IN         TO SORT-HOURS-IN
+               MOVE NAME-IN          TO SORT-NAME-IN
+               MOVE DEPT-IN          TO SORT-DEPT-IN
+               MOVE PAY-TYPE-IN      TO SORT-PAY-TYPE-IN
+               MOVE PERIOD-SALARY-IN TO SORT-PERIOD-SALARY-IN
+               MOVE ROUTING-IN       TO SORT-ROUTING-IN
+               MOVE ACCOUNT-IN       TO SORT-ACCOUNT-IN
+               RELEASE SORT-WORK-RECORD
+           END-IF.
 
        250-READ-ONE-RECORD.
-           READ PAYROLL-INPUT-FILE INTO  PAYROLL-INPUT-RECORD
+           READ SORTED-DETAIL-FILE INTO  PAYROLL-INPUT-RECORD
                AT END MOVE 'YES' TO EOF-PAYROLL-WS
            END-READ.
 
-       300-PROCESS.
-           MOVE SSN-IN         TO SSN-OUT
-           MOVE NAME-IN        TO NAME-OUT
-           MOVE HOURS-IN       TO HOURS-OUT
-           MOVE RATE-IN        TO RATE-OUT
-           COMPUTE PAYCHECK-WS = RATE-IN * HOURS-IN
-           MOVE PAYCHECK-WS    TO PAYCHECK-OUT
-
-           MOVE  PAYROLL-OUTPUT-RECORD TO PRINT-A-SINGLE-LINE
+       275-VALIDATE-INPUT-RECORD.
+           MOVE 'YES' TO VALID-RECORD-SW
+           MOVE SPACES TO EXCEPTION-REASON-WS
+
+           EVALUATE TRUE
+               WHEN SSN-IN NOT NUMERIC
+                   MOVE 'NO ' TO VALID-RECORD-SW
+                   MOVE 'INVALID SSN FORMAT' TO EXCEPTION-REASON-WS
+               WHEN NOT HOURLY-EMPLOYEE AND NOT SALARIED-EMPLOYEE
+                   MOVE 'NO ' TO VALID-RECORD-SW
+                   MOVE 'INVALID PAY TYPE CODE' TO EXCEPTION-REASON-WS
+               WHEN HOURLY-EMPLOYEE
+                       AND (RATE-IN NOT NUMERIC OR RATE-IN = ZERO)
+                   MOVE 'NO ' TO VALID-RECORD-SW
+                   MOVE 'RATE OUT OF RANGE' TO EXCEPTION-REASON-WS
+               WHEN SALARIED-EMPLOYEE
+                       AND (PERIOD-SALARY-IN NOT NUMERIC
+                           OR PERIOD-SALARY-IN = ZERO)
+                   MOVE 'NO ' TO VALID-RECORD-SW
+                   MOVE 'SALARY OUT OF RANGE' TO EXCEPTION-REASON-WS
+               WHEN HOURLY-EMPLOYEE AND HOURS-IN NOT NUMERIC
+                   MOVE 'NO ' TO VALID-RECORD-SW
+                   MOVE 'HOURS OUT OF RANGE' TO EXCEPTION-REASON-WS
+               WHEN ROUTING-IN NOT NUMERIC OR ROUTING-IN = ZERO
+                   MOVE 'NO ' TO VALID-RECORD-SW
+                   MOVE 'INVALID ROUTING NUMBER' TO EXCEPTION-REASON-WS
+               WHEN ACCOUNT-IN = SPACES
+                   MOVE 'NO ' TO VALID-RECORD-SW
+                   MOVE 'MISSING ACCOUNT NUMBER' TO EXCEPTION-REASON-WS
+           END-EVALUATE.
+
+       280-WRITE-EXCEPTION-RECORD.
+           MOVE SSN-IN            TO SSN-ERR
+           MOVE NAME-IN           TO NAME-ERR
+           MOVE EXCEPTION-REASON-WS TO REASON-ERR
+
+           MOVE PAYROLL-EXCEPTION-RECORD TO PRINT-AN-EXCEPTION-LINE
+           WRITE PRINT-AN-EXCEPTION-LINE AFTER ADVANCING 1 LINE.
+
+       350-PRINT-HEADERS.
+           ADD 1 TO PAGE-COUNT-WS
+           MOVE PAGE-COUNT-WS  TO PAGE-NO-OUT
+           MOVE RUN-MONTH-WS   TO RUN-MONTH-OUT
+           MOVE RUN-DAY-WS     TO RUN-DAY-OUT
+           MOVE RUN-YEAR-WS    TO RUN-YEAR-OUT
+
+           MOVE HEADER-LINE-1 TO PRINT-A-SINGLE-LINE
+           WRITE PRINT-A-SINGLE-LINE AFTER ADVANCING PAGE
+           MOVE HEADER-LINE-2 TO PRINT-A-SINGLE-LINE
            WRITE PRINT-A-SINGLE-LINE AFTER ADVANCING 1 LINE
+           MOVE SPACES TO PRINT-A-SINGLE-LINE
+           WRITE PRINT-A-SINGLE-LINE AFTER ADVANCING 1 LINE
+           MOVE HEADER-LINE-3 TO PRINT-A-SINGLE-LINE
+           WRITE PRINT-A-SINGLE-LINE AFTER ADVANCING 1 LINE
+           MOVE SPACES TO PRINT-A-SINGLE-LINE
+           WRITE PRINT-A-SINGLE-LINE AFTER ADVANCING 1 LINE
+
+           MOVE ZERO TO LINE-COUNT-WS.
+
+       320-UPDATE-YTD-MASTER.
+           MOVE SSN-IN TO MASTER-SSN
+           MOVE 'YES'  TO MASTER-FOUND-SW
+
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   MOVE 'NO ' TO MASTER-FOUND-SW
+                   MOVE ZERO  TO YTD-GROSS-M YTD-HOURS-M
+           END-READ
+
+           ADD GROSS-WS TO YTD-GROSS-M
+           ADD HOURS-IN    TO YTD-HOURS-M
+           MOVE YTD-GROSS-M TO YTD-OUT
+
+           IF MASTER-RECORD-FOUND
+               REWRITE EMPLOYEE-MASTER-RECORD
+           ELSE
+               WRITE EMPLOYEE-MASTER-RECORD
+           END-IF.
+
+       330-COMPUTE-WITHHOLDING.
+           MOVE 1 TO BRACKET-SUB-WS
+           PERFORM 331-FIND-BRACKET UNTIL BRACKET-SUB-WS = 3
+                   OR GROSS-WS <= BRACKET-UPPER-LIMIT (BRACKET-SUB-WS)
+
+           COMPUTE FEDERAL-TAX-WS ROUNDED =
+               GROSS-WS * BRACKET-FED-RATE (BRACKET-SUB-WS)
+           COMPUTE STATE-TAX-WS ROUNDED =
+               GROSS-WS * BRACKET-STATE-RATE (BRACKET-SUB-WS)
+           COMPUTE FICA-TAX-WS ROUNDED = GROSS-WS * FICA-RATE-WS
+           COMPUTE MEDICARE-TAX-WS ROUNDED =
+               GROSS-WS * MEDICARE-RATE-WS
+
+           COMPUTE TOTAL-WITHHOLDING-WS =
+               FEDERAL-TAX-WS + STATE-TAX-WS +
+               FICA-TAX-WS + MEDICARE-TAX-WS
+           COMPUTE NET-PAY-WS = GROSS-WS - TOTAL-WITHHOLDING-WS
+           MOVE NET-PAY-WS TO NET-OUT.
+
+       331-FIND-BRACKET.
+           ADD 1 TO BRACKET-SUB-WS.
+
+       360-WRITE-ACH-RECORD.
+           MOVE ROUTING-IN  TO ACH-ROUTING-OUT
+           MOVE ACCOUNT-IN  TO ACH-ACCOUNT-OUT
+           MOVE SSN-IN      TO ACH-SSN-OUT
+           MOVE NET-PAY-WS  TO ACH-NET-AMOUNT-OUT
+
+           MOVE ACH-DETAIL-RECORD TO PRINT-AN-ACH-LINE
+           WRITE PRINT-AN-ACH-LINE.
+
+       300-PROCESS.
+           ADD 1 TO ACTUAL-EMP-COUNT-WS
+           IF HOURS-IN IS NUMERIC
+               ADD HOURS-IN TO ACTUAL-TOTAL-HOURS-WS
+           END-IF
+
+           PERFORM 275-VALIDATE-INPUT-RECORD
+
+           IF RECORD-IS-INVALID
+               PERFORM 280-WRITE-EXCEPTION-RECORD
+           ELSE
+               IF SALARIED-EMPLOYEE AND HOURS-IN NOT NUMERIC
+                   MOVE ZERO TO HOURS-IN
+               END-IF
+
+               IF NOT FIRST-DETAIL-RECORD
+                       AND DEPT-IN NOT = PREV-DEPT-WS
+                   PERFORM 340-PRINT-DEPT-SUBTOTAL
+                   IF LINE-COUNT-WS >= LINES-PER-PAGE-WS
+                       MOVE ZERO TO LINE-COUNT-WS
+                   END-IF
+               END-IF
+
+               IF LINE-COUNT-WS = ZERO
+                   PERFORM 350-PRINT-HEADERS
+               END-IF
+
+               MOVE SSN-IN         TO SSN-OUT
+               MOVE NAME-IN        TO NAME-OUT
+               MOVE HOURS-IN       TO HOURS-OUT
+               MOVE RATE-IN        TO RATE-OUT
+               MOVE DEPT-IN        TO DEPT-OUT
+
+               IF SALARIED-EMPLOYEE
+                   MOVE ZERO TO REGULAR-HOURS-WS OVERTIME-HOURS-WS
+                   MOVE PERIOD-SALARY-IN TO GROSS-WS
+               ELSE
+                   IF HOURS-IN > STRAIGHT-TIME-LIMIT
+                       MOVE STRAIGHT-TIME-LIMIT TO REGULAR-HOURS-WS
+                       COMPUTE OVERTIME-HOURS-WS =
+                           HOURS-IN - STRAIGHT-TIME-LIMIT
+                   ELSE
+                       MOVE HOURS-IN TO REGULAR-HOURS-WS
+                       MOVE ZERO     TO OVERTIME-HOURS-WS
+                   END-IF
+
+                   COMPUTE GROSS-WS ROUNDED =
+                       (RATE-IN * REGULAR-HOURS-WS) +
+                       (RATE-IN * OVERTIME-FACTOR * OVERTIME-HOURS-WS)
+               END-IF
+               MOVE GROSS-WS    TO GROSS-OUT
+               PERFORM 330-COMPUTE-WITHHOLDING
+               PERFORM 320-UPDATE-YTD-MASTER
+               PERFORM 360-WRITE-ACH-RECORD
+
+               MOVE  PAYROLL-OUTPUT-RECORD TO PRINT-A-SINGLE-LINE
+               WRITE PRINT-A-SINGLE-LINE AFTER ADVANCING 1 LINE
+
+               ADD 1            TO LINE-COUNT-WS
+               ADD HOURS-IN     TO TOTAL-HOURS-WS
+               ADD GROSS-WS     TO TOTAL-GROSS-WS
+               ADD NET-PAY-WS   TO TOTAL-NET-WS
+               ADD HOURS-IN     TO DEPT-TOTAL-HOURS-WS
+               ADD GROSS-WS     TO DEPT-TOTAL-GROSS-WS
+               MOVE DEPT-IN     TO PREV-DEPT-WS
+               MOVE 'NO '       TO FIRST-DETAIL-SW
+
+               IF LINE-COUNT-WS >= LINES-PER-PAGE-WS
+                   MOVE ZERO TO LINE-COUNT-WS
+               END-IF
+           END-IF
+
+           PERFORM 800-WRITE-CHECKPOINT
 
            PERFORM 250-READ-ONE-RECORD.
 
+       340-PRINT-DEPT-SUBTOTAL.
+           MOVE PREV-DEPT-WS       TO DEPT-SUBTOTAL-DEPT-OUT
+           MOVE DEPT-TOTAL-HOURS-WS TO DEPT-TOTAL-HOURS-OUT
+           MOVE DEPT-TOTAL-GROSS-WS TO DEPT-TOTAL-GROSS-OUT
+
+           MOVE DEPT-SUBTOTAL-LINE TO PRINT-A-SINGLE-LINE
+           WRITE PRINT-A-SINGLE-LINE AFTER ADVANCING 2 LINES
+           ADD 2 TO LINE-COUNT-WS
+
+           MOVE ZERO TO DEPT-TOTAL-HOURS-WS DEPT-TOTAL-GROSS-WS.
+
+       800-WRITE-CHECKPOINT.
+           MOVE SPACES               TO CHECKPOINT-RECORD
+           MOVE ACTUAL-EMP-COUNT-WS  TO CHECKPOINT-COUNT
+           MOVE SSN-IN               TO CHECKPOINT-SSN
+           MOVE TOTAL-HOURS-WS       TO CHECKPOINT-TOTAL-HOURS
+           MOVE TOTAL-GROSS-WS       TO CHECKPOINT-TOTAL-GROSS
+           MOVE TOTAL-NET-WS         TO CHECKPOINT-TOTAL-NET
+           MOVE PREV-DEPT-WS         TO CHECKPOINT-PREV-DEPT
+           MOVE DEPT-TOTAL-HOURS-WS  TO CHECKPOINT-DEPT-HOURS
+           MOVE DEPT-TOTAL-GROSS-WS  TO CHECKPOINT-DEPT-GROSS
+           MOVE FIRST-DETAIL-SW      TO CHECKPOINT-FIRST-DETAIL-SW
+           MOVE PAGE-COUNT-WS        TO CHECKPOINT-PAGE-COUNT
+           MOVE LINE-COUNT-WS        TO CHECKPOINT-LINE-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       810-CLEAR-CHECKPOINT.
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE ZERO   TO CHECKPOINT-COUNT
+                          CHECKPOINT-TOTAL-HOURS
+                          CHECKPOINT-TOTAL-GROSS
+                          CHECKPOINT-TOTAL-NET
+                          CHECKPOINT-DEPT-HOURS
+                          CHECKPOINT-DEPT-GROSS
+                          CHECKPOINT-PAGE-COUNT
+                          CHECKPOINT-LINE-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       850-CHECK-CONTROL-TOTALS.
+           IF ACTUAL-EMP-COUNT-WS NOT = CONTROL-EMP-COUNT
+                   OR ACTUAL-TOTAL-HOURS-WS NOT = CONTROL-TOTAL-HOURS
+               MOVE 'YES' TO CONTROL-MISMATCH-SW
+               MOVE CONTROL-BREAK-LINE TO PRINT-A-SINGLE-LINE
+               WRITE PRINT-A-SINGLE-LINE AFTER ADVANCING 2 LINES
+               DISPLAY 'PROB3 - CONTROL TOTALS OUT OF BALANCE'
+               DISPLAY 'PROB3 - EMP COUNT  EXPECTED='
+                   CONTROL-EMP-COUNT ' ACTUAL=' ACTUAL-EMP-COUNT-WS
+               DISPLAY 'PROB3 - TOTAL HOURS EXPECTED='
+                   CONTROL-TOTAL-HOURS
+                   ' ACTUAL=' ACTUAL-TOTAL-HOURS-WS
+           END-IF.
+
        900-CLOSE.
-           CLOSE PAYROLL-INPUT-FILE PAYROLL-OUTPUT-FILE.
+           IF NOT FIRST-DETAIL-RECORD
+               PERFORM 340-PRINT-DEPT-SUBTOTAL
+           END-IF
+
+           MOVE TOTAL-HOURS-WS    TO TOTAL-HOURS-OUT
+           MOVE TOTAL-GROSS-WS    TO TOTAL-GROSS-OUT
+           MOVE TOTAL-NET-WS      TO TOTAL-NET-OUT
+           MOVE GRAND-TOTAL-LINE  TO PRINT-A-SINGLE-LINE
+           WRITE PRINT-A-SINGLE-LINE AFTER ADVANCING 2 LINES
+           ADD 2 TO LINE-COUNT-WS
+
+           PERFORM 850-CHECK-CONTROL-TOTALS
+           PERFORM 810-CLEAR-CHECKPOINT
+
+           CLOSE SORTED-DETAIL-FILE
+                 PAYROLL-OUTPUT-FILE
+                 PAYROLL-EXCEPTION-FILE
+                 ACH-OUTPUT-FILE
+                 EMPLOYEE-MASTER-FILE.
       *-----------------------------------------------------------------
